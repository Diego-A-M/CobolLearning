@@ -1,38 +1,538 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO 'CALCTRAN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CALC-OUT-FILE ASSIGN TO 'CALCOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT CALC-EXC-FILE ASSIGN TO 'CALCEXC'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+           SELECT CALC-AUDIT-FILE ASSIGN TO 'CALCAUD'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OPERATOR-FILE ASSIGN TO 'OPERFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OPER-STATUS.
+
+           SELECT CALC-CHKPT-FILE ASSIGN TO 'CALCCHK'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT OPTIONAL CALC-PARM-FILE ASSIGN TO 'CALCPARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT CALC-HIST-FILE ASSIGN TO 'CALCHIST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CH-KEY
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT CALC-EXPORT-FILE ASSIGN TO 'CALCEXP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CALC-TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CALCTRA.
+
+       FD  CALC-OUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CALCOUT.
+
+       FD  CALC-EXC-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CALCEXC.
+
+       FD  CALC-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDITLOG.
+
+       FD  OPERATOR-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY OPERFILE.
+
+       FD  CALC-CHKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CALCCHK.
+
+       FD  CALC-PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CALCPARM.
+
+       FD  CALC-HIST-FILE.
+       COPY HISTFILE.
+
+       FD  CALC-EXPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CALCEXP.
+
        WORKING-STORAGE SECTION.
-       77 WS-NUM1                 PIC 9(02) VALUE ZEROS.
-       77 WS-NUM2                 PIC 9(02) VALUE ZEROS.
-       77 WS-RESULT               PIC 9(02) VALUE ZEROS.
+       77  WS-NUM1                 PIC 9(02) VALUE ZEROS.
+       77  WS-NUM2                 PIC 9(02) VALUE ZEROS.
+       77  WS-RESULT               PIC 9(02) VALUE ZEROS.
+       77  WS-STATUS               PIC X(01) VALUE 'O'.
+       77  WS-RUN-MODE             PIC X(05) VALUE SPACES.
+       77  WS-RUN-PARM             PIC X(30) VALUE SPACES.
+       77  WS-CHKPT-PARM           PIC X(04) VALUE SPACES.
+       77  WS-CHKPT-INTERVAL       PIC 9(04) VALUE 0010.
+       77  WS-CHKPT-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-RESTART-COUNT        PIC 9(08) VALUE ZEROS.
+       77  WS-REC-COUNT            PIC 9(08) VALUE ZEROS.
+       77  WS-OPCODE-PARM          PIC X(01) VALUE SPACES.
+       77  WS-OPERATION-CODE       PIC X(01) VALUE 'M'.
+       77  WS-PARM-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-HIST-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-HIST-TODAY           PIC 9(08) VALUE ZEROS.
+       77  WS-HIST-SEQ             PIC 9(06) VALUE ZEROS.
+       77  WS-HIST-MAXSEQ          PIC 9(06) VALUE ZEROS.
+       77  WS-HIST-MORE            PIC X(01) VALUE 'N'.
+       77  WS-EOF-TRANS            PIC X(01) VALUE 'N'.
+       77  WS-OPERATOR-ID          PIC X(08) VALUE SPACES.
+       77  WS-OPERATOR-OK          PIC X(01) VALUE 'N'.
+       77  WS-EOF-OPER             PIC X(01) VALUE 'N'.
+       77  WS-NUM1-EDIT            PIC X(02) VALUE SPACES.
+       77  WS-NUM2-EDIT            PIC X(02) VALUE SPACES.
+       77  WS-NUM-VALIDO           PIC X(01) VALUE 'N'.
+       77  WS-OUT-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-EXC-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-AUDIT-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-EXPORT-STATUS        PIC X(02) VALUE SPACES.
+       77  WS-TRANS-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-OPER-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-OPER-TAB-COUNT       PIC 9(04) VALUE ZEROS.
+       77  WS-BATCH-OPERATOR-ID    PIC X(08) VALUE SPACES.
+
+       01  WS-OPERATOR-TABLE.
+           05  WS-OPER-ENTRY OCCURS 200 TIMES INDEXED BY WS-OPER-IDX.
+               10  WS-OPER-TAB-ID      PIC X(08).
+               10  WS-OPER-TAB-ACTIVE  PIC X(01).
        PROCEDURE DIVISION.
        P001-INICIO.
-           
-            PERFORM P100-CALC.
+
+            ACCEPT WS-RUN-PARM FROM COMMAND-LINE.
+            UNSTRING WS-RUN-PARM DELIMITED BY ','
+                INTO WS-RUN-MODE WS-OPERATOR-ID WS-CHKPT-PARM
+                     WS-OPCODE-PARM
+            END-UNSTRING.
+            IF WS-RUN-MODE = SPACES
+                MOVE 'INTER' TO WS-RUN-MODE
+            END-IF.
+            IF WS-CHKPT-PARM IS NUMERIC AND WS-CHKPT-PARM NOT = ZEROS
+                MOVE WS-CHKPT-PARM TO WS-CHKPT-INTERVAL
+            END-IF.
+
+            PERFORM P101-ABRE-EXCECAO.
+            PERFORM P102-ABRE-AUDITORIA.
+            PERFORM P103-ABRE-EXPORTACAO.
+
+            PERFORM P020-LE-PARAMETRO.
+            PERFORM P190-ABRE-HISTORICO.
+            PERFORM P195-PROXIMO-SEQ.
+            PERFORM P015-CARREGA-OPERADORES.
+
+            PERFORM P000-SIGNON.
+
+            MOVE WS-OPERATOR-ID TO WS-BATCH-OPERATOR-ID.
+
+            IF WS-RUN-MODE = 'BATCH'
+                PERFORM P200-PROCESSA-LOTE
+            ELSE
+                PERFORM P100-CALC
+            END-IF.
+
             PERFORM P999-FIM.
-       
+
+       P000-SIGNON.
+
+            IF WS-RUN-MODE = 'INTER'
+                PERFORM UNTIL WS-OPERATOR-OK = 'S'
+                    DISPLAY 'DIGITE O ID DO OPERADOR: '
+                    ACCEPT WS-OPERATOR-ID
+                    PERFORM P010-VALIDA-OPERADOR
+                    IF WS-OPERATOR-OK NOT = 'S'
+                        DISPLAY 'OPERADOR INVALIDO, TENTE NOVAMENTE.'
+                    END-IF
+                END-PERFORM
+            ELSE
+                IF WS-OPERATOR-ID = SPACES
+                    MOVE 'BATCH001' TO WS-OPERATOR-ID
+                END-IF
+                PERFORM P010-VALIDA-OPERADOR
+                IF WS-OPERATOR-OK NOT = 'S'
+                    DISPLAY 'OPERADOR DE LOTE INVALIDO - JOB ENCERRADO'
+                    PERFORM P999-FIM
+                END-IF
+            END-IF.
+
+       P101-ABRE-EXCECAO.
+
+            OPEN EXTEND CALC-EXC-FILE.
+            IF WS-EXC-STATUS = '35'
+                OPEN OUTPUT CALC-EXC-FILE
+                CLOSE CALC-EXC-FILE
+                OPEN EXTEND CALC-EXC-FILE
+            END-IF.
+
+       P102-ABRE-AUDITORIA.
+
+            OPEN EXTEND CALC-AUDIT-FILE.
+            IF WS-AUDIT-STATUS = '35'
+                OPEN OUTPUT CALC-AUDIT-FILE
+                CLOSE CALC-AUDIT-FILE
+                OPEN EXTEND CALC-AUDIT-FILE
+            END-IF.
+
+       P103-ABRE-EXPORTACAO.
+
+            OPEN EXTEND CALC-EXPORT-FILE.
+            IF WS-EXPORT-STATUS = '35'
+                OPEN OUTPUT CALC-EXPORT-FILE
+                CLOSE CALC-EXPORT-FILE
+                OPEN EXTEND CALC-EXPORT-FILE
+            END-IF.
+
+       P020-LE-PARAMETRO.
+
+            MOVE 'M' TO WS-OPERATION-CODE.
+            IF WS-OPCODE-PARM NOT = SPACES
+                MOVE WS-OPCODE-PARM TO WS-OPERATION-CODE
+            END-IF.
+
+            OPEN INPUT CALC-PARM-FILE.
+            IF WS-PARM-STATUS = '00' OR WS-PARM-STATUS = '05'
+                IF WS-PARM-STATUS = '00'
+                    READ CALC-PARM-FILE
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            IF CP-OPERATION-CODE NOT = SPACES
+                                MOVE CP-OPERATION-CODE
+                                    TO WS-OPERATION-CODE
+                            END-IF
+                    END-READ
+                END-IF
+                CLOSE CALC-PARM-FILE
+            END-IF.
+
+       P190-ABRE-HISTORICO.
+
+            OPEN I-O CALC-HIST-FILE.
+            IF WS-HIST-STATUS = '35'
+                OPEN OUTPUT CALC-HIST-FILE
+                CLOSE CALC-HIST-FILE
+                OPEN I-O CALC-HIST-FILE
+            END-IF.
+
+       P195-PROXIMO-SEQ.
+
+            MOVE ZEROS TO WS-HIST-MAXSEQ.
+            ACCEPT WS-HIST-TODAY FROM DATE YYYYMMDD.
+            MOVE WS-HIST-TODAY TO CH-RUN-DATE.
+            MOVE 000001 TO CH-SEQ-NUM.
+
+            START CALC-HIST-FILE KEY IS NOT LESS THAN CH-KEY
+                INVALID KEY
+                    MOVE 'N' TO WS-HIST-MORE
+                NOT INVALID KEY
+                    MOVE 'S' TO WS-HIST-MORE
+            END-START.
+
+            PERFORM UNTIL WS-HIST-MORE = 'N'
+                READ CALC-HIST-FILE NEXT RECORD
+                    AT END
+                        MOVE 'N' TO WS-HIST-MORE
+                    NOT AT END
+                        IF CH-RUN-DATE = WS-HIST-TODAY
+                            IF CH-SEQ-NUM > WS-HIST-MAXSEQ
+                                MOVE CH-SEQ-NUM TO WS-HIST-MAXSEQ
+                            END-IF
+                        ELSE
+                            MOVE 'N' TO WS-HIST-MORE
+                        END-IF
+                END-READ
+            END-PERFORM.
+
+            COMPUTE WS-HIST-SEQ = WS-HIST-MAXSEQ + 1.
+
+       P150-GRAVA-HISTORICO.
+
+            MOVE WS-HIST-TODAY     TO CH-RUN-DATE.
+            MOVE WS-HIST-SEQ       TO CH-SEQ-NUM.
+            MOVE WS-OPERATOR-ID    TO CH-OPERATOR-ID.
+            MOVE WS-NUM1           TO CH-NUM1.
+            MOVE WS-NUM2           TO CH-NUM2.
+            MOVE WS-OPERATION-CODE TO CH-OPERATION.
+            MOVE WS-RESULT         TO CH-RESULT.
+            WRITE CALC-HIST-RECORD
+                INVALID KEY
+                    DISPLAY 'ERRO AO GRAVAR HISTORICO'
+            END-WRITE.
+            ADD 1 TO WS-HIST-SEQ.
+
+       P160-GRAVA-EXPORT.
+
+            ACCEPT EX-DATE FROM DATE YYYYMMDD.
+            MOVE WS-OPERATOR-ID    TO EX-OPERATOR-ID.
+            MOVE WS-NUM1           TO EX-NUM1.
+            MOVE WS-NUM2           TO EX-NUM2.
+            MOVE WS-OPERATION-CODE TO EX-OPERATION.
+            MOVE WS-RESULT         TO EX-RESULT.
+            WRITE CALC-EXPORT-RECORD.
+
+       P015-CARREGA-OPERADORES.
+
+            MOVE ZEROS TO WS-OPER-TAB-COUNT.
+            MOVE 'N' TO WS-EOF-OPER.
+            OPEN INPUT OPERATOR-FILE.
+            IF WS-OPER-STATUS NOT = '00'
+                DISPLAY 'ARQUIVO DE OPERADORES INDISPONIVEL, STATUS: '
+                    WS-OPER-STATUS
+            ELSE
+                PERFORM UNTIL WS-EOF-OPER = 'S'
+                    READ OPERATOR-FILE
+                        AT END
+                            MOVE 'S' TO WS-EOF-OPER
+                        NOT AT END
+                            IF WS-OPER-TAB-COUNT < 200
+                                ADD 1 TO WS-OPER-TAB-COUNT
+                                SET WS-OPER-IDX TO WS-OPER-TAB-COUNT
+                                MOVE OP-OPERATOR-ID
+                                    TO WS-OPER-TAB-ID (WS-OPER-IDX)
+                                MOVE OP-ACTIVE-FLAG
+                                    TO WS-OPER-TAB-ACTIVE (WS-OPER-IDX)
+                            ELSE
+                                DISPLAY 'TABELA DE OPERADORES CHEIA: '
+                                    OP-OPERATOR-ID
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE OPERATOR-FILE
+            END-IF.
+
+       P010-VALIDA-OPERADOR.
+
+            MOVE 'N' TO WS-OPERATOR-OK.
+            PERFORM VARYING WS-OPER-IDX FROM 1 BY 1
+                    UNTIL WS-OPER-IDX > WS-OPER-TAB-COUNT
+                IF WS-OPER-TAB-ID (WS-OPER-IDX) = WS-OPERATOR-ID
+                   AND WS-OPER-TAB-ACTIVE (WS-OPER-IDX) = 'S'
+                    MOVE 'S' TO WS-OPERATOR-OK
+                    SET WS-OPER-IDX TO WS-OPER-TAB-COUNT
+                END-IF
+            END-PERFORM.
+
        P100-CALC.
-            
-            DISPLAY 'DIGITE O PRIMEIRO NUMERO: '
-            ACCEPT WS-NUM1
-            
-            DISPLAY 'DIGITE O SEGUNDO NUMERO: '
-            ACCEPT WS-NUM2
-            
-            
-            COMPUTE WS-RESULT = WS-NUM1 * WS-NUM2 
-                    ON SIZE ERROR PERFORM P800-ERRO.
+
+            IF WS-RUN-MODE NOT = 'BATCH'
+                PERFORM P050-OBTEM-NUM1
+                PERFORM P051-OBTEM-NUM2
+            END-IF.
+
+            MOVE 'O' TO WS-STATUS.
+
+            EVALUATE WS-OPERATION-CODE
+                WHEN 'M'
+                    COMPUTE WS-RESULT = WS-NUM1 * WS-NUM2
+                        ON SIZE ERROR PERFORM P800-ERRO
+                    END-COMPUTE
+                WHEN 'A'
+                    COMPUTE WS-RESULT = WS-NUM1 + WS-NUM2
+                        ON SIZE ERROR PERFORM P800-ERRO
+                    END-COMPUTE
+                WHEN 'S'
+                    IF WS-NUM1 < WS-NUM2
+                        PERFORM P800-ERRO
+                    ELSE
+                        COMPUTE WS-RESULT = WS-NUM1 - WS-NUM2
+                            ON SIZE ERROR PERFORM P800-ERRO
+                        END-COMPUTE
+                    END-IF
+                WHEN 'D'
+                    COMPUTE WS-RESULT = WS-NUM1 / WS-NUM2
+                        ON SIZE ERROR PERFORM P800-ERRO
+                    END-COMPUTE
+                WHEN OTHER
+                    PERFORM P810-OPERACAO-INVALIDA
+            END-EVALUATE.
             DISPLAY 'RESULTADO: ' WS-RESULT.
+
+            IF WS-STATUS = 'O'
+                PERFORM P150-GRAVA-HISTORICO
+                PERFORM P160-GRAVA-EXPORT
+            END-IF.
+
+            PERFORM P170-GRAVA-AUDITORIA.
+
+       P050-OBTEM-NUM1.
+
+            MOVE 'N' TO WS-NUM-VALIDO.
+            PERFORM UNTIL WS-NUM-VALIDO = 'S'
+                DISPLAY 'DIGITE O PRIMEIRO NUMERO: '
+                ACCEPT WS-NUM1-EDIT
+                IF WS-NUM1-EDIT IS NUMERIC
+                    MOVE WS-NUM1-EDIT TO WS-NUM1
+                    MOVE 'S' TO WS-NUM-VALIDO
+                ELSE
+                    DISPLAY 'ENTRADA INVALIDA, DIGITE 00 A 99.'
+                END-IF
+            END-PERFORM.
+
+       P051-OBTEM-NUM2.
+
+            MOVE 'N' TO WS-NUM-VALIDO.
+            PERFORM UNTIL WS-NUM-VALIDO = 'S'
+                DISPLAY 'DIGITE O SEGUNDO NUMERO: '
+                ACCEPT WS-NUM2-EDIT
+                IF WS-NUM2-EDIT IS NUMERIC
+                    MOVE WS-NUM2-EDIT TO WS-NUM2
+                    MOVE 'S' TO WS-NUM-VALIDO
+                ELSE
+                    DISPLAY 'ENTRADA INVALIDA, DIGITE 00 A 99.'
+                END-IF
+            END-PERFORM.
+
+       P200-PROCESSA-LOTE.
+
+            PERFORM P175-LE-CHECKPOINT.
+            MOVE WS-RESTART-COUNT TO WS-REC-COUNT.
+
+            OPEN INPUT CALC-TRANS-FILE
+            PERFORM P210-ABRE-SAIDA
+
+            PERFORM WS-RESTART-COUNT TIMES
+                PERFORM P900-LE-TRANSACAO
+            END-PERFORM
+
+            PERFORM P900-LE-TRANSACAO
+
+            PERFORM UNTIL WS-EOF-TRANS = 'S'
+                MOVE CT-NUM1 TO WS-NUM1
+                MOVE CT-NUM2 TO WS-NUM2
+                IF CT-OPERATOR-ID = SPACES
+                    MOVE WS-BATCH-OPERATOR-ID TO WS-OPERATOR-ID
+                ELSE
+                    MOVE CT-OPERATOR-ID TO WS-OPERATOR-ID
+                    PERFORM P010-VALIDA-OPERADOR
+                    IF WS-OPERATOR-OK NOT = 'S'
+                        DISPLAY 'OPERADOR DA TRANSACAO INVALIDO: '
+                            CT-OPERATOR-ID
+                            ' - USANDO OPERADOR DO LOTE'
+                        MOVE WS-BATCH-OPERATOR-ID TO WS-OPERATOR-ID
+                    END-IF
+                END-IF
+
+                PERFORM P100-CALC
+
+                MOVE WS-NUM1   TO CO-NUM1
+                MOVE WS-NUM2   TO CO-NUM2
+                MOVE WS-RESULT TO CO-RESULT
+                MOVE WS-STATUS TO CO-STATUS
+                WRITE CALC-OUT-RECORD
+
+                ADD 1 TO WS-REC-COUNT
+                PERFORM P180-GRAVA-CHECKPOINT
+                IF FUNCTION MOD (WS-REC-COUNT, WS-CHKPT-INTERVAL) = 0
+                    DISPLAY 'REGISTROS PROCESSADOS: ' WS-REC-COUNT
+                END-IF
+
+                PERFORM P900-LE-TRANSACAO
+            END-PERFORM
+
+            CLOSE CALC-TRANS-FILE
+            CLOSE CALC-OUT-FILE.
+
+            PERFORM P185-LIMPA-CHECKPOINT.
+
+       P210-ABRE-SAIDA.
+
+            OPEN EXTEND CALC-OUT-FILE.
+            IF WS-OUT-STATUS = '35'
+                OPEN OUTPUT CALC-OUT-FILE
+                CLOSE CALC-OUT-FILE
+                OPEN EXTEND CALC-OUT-FILE
+            END-IF.
+
+       P175-LE-CHECKPOINT.
+
+            MOVE ZEROS TO WS-RESTART-COUNT.
+            OPEN INPUT CALC-CHKPT-FILE.
+            IF WS-CHKPT-STATUS = '00'
+                READ CALC-CHKPT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CK-LAST-REC-NUM TO WS-RESTART-COUNT
+                END-READ
+                CLOSE CALC-CHKPT-FILE
+            END-IF.
+
+       P180-GRAVA-CHECKPOINT.
+
+            OPEN OUTPUT CALC-CHKPT-FILE.
+            MOVE WS-REC-COUNT TO CK-LAST-REC-NUM.
+            WRITE CALC-CHKPT-RECORD.
+            CLOSE CALC-CHKPT-FILE.
+
+       P185-LIMPA-CHECKPOINT.
+
+            OPEN OUTPUT CALC-CHKPT-FILE.
+            MOVE ZEROS TO CK-LAST-REC-NUM.
+            WRITE CALC-CHKPT-RECORD.
+            CLOSE CALC-CHKPT-FILE.
+
+       P810-OPERACAO-INVALIDA.
+
+            MOVE 'E' TO WS-STATUS.
+            MOVE ZEROS TO WS-RESULT.
+            DISPLAY 'CODIGO DE OPERACAO INVALIDO: ' WS-OPERATION-CODE.
+
        P800-ERRO.
-           
+
+            MOVE 'E' TO WS-STATUS.
+            MOVE ZEROS TO WS-RESULT.
             DISPLAY 'ERRO NO CALCULO, NUMERO MAIOR QUE 99!!'.
+
+            MOVE WS-NUM1 TO CE-NUM1
+            MOVE WS-NUM2 TO CE-NUM2
+            ACCEPT CE-DATE FROM DATE YYYYMMDD
+            ACCEPT CE-TIME FROM TIME
+            WRITE CALC-EXC-RECORD.
+
+       P170-GRAVA-AUDITORIA.
+
+            ACCEPT CA-DATE FROM DATE YYYYMMDD
+            ACCEPT CA-TIME FROM TIME
+            MOVE WS-OPERATOR-ID    TO CA-OPERATOR-ID
+            MOVE WS-NUM1           TO CA-NUM1
+            MOVE WS-NUM2           TO CA-NUM2
+            MOVE WS-OPERATION-CODE TO CA-OPERATION
+            MOVE WS-RESULT         TO CA-RESULT
+            MOVE WS-STATUS      TO CA-ERROR-FLAG
+            WRITE CALC-AUDIT-RECORD.
+
+       P900-LE-TRANSACAO.
+
+            READ CALC-TRANS-FILE
+                AT END MOVE 'S' TO WS-EOF-TRANS
+            END-READ.
+
        P999-FIM.
-       
-       
-       
-       
-       
+
+            CLOSE CALC-EXC-FILE.
+            CLOSE CALC-AUDIT-FILE.
+            CLOSE CALC-HIST-FILE.
+            CLOSE CALC-EXPORT-FILE.
+
             STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
-
