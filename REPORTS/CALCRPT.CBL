@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCRPT.
+      *================================================================
+      * RELATORIO DIARIO DE RESUMO, LIDO A PARTIR DO CALC-AUDIT-FILE
+      * GERADO POR YOUR-PROGRAM-NAME (VER TESTE.CBL).
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-AUDIT-FILE ASSIGN TO 'CALCAUD'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CALC-SUMMARY-RPT ASSIGN TO 'CALCRPTO'
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDITLOG.
+
+       FD  CALC-SUMMARY-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-RUN-PARM                 PIC X(08) VALUE SPACES.
+       77  WS-TARGET-DATE              PIC 9(08) VALUE ZEROS.
+       77  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-EOF-AUDIT                PIC X(01) VALUE 'N'.
+       77  WS-TOTAL-CALC               PIC 9(06) VALUE ZEROS.
+       77  WS-TOTAL-ERRO               PIC 9(06) VALUE ZEROS.
+       77  WS-TOTAL-OK                 PIC 9(06) VALUE ZEROS.
+       77  WS-SUM-RESULT               PIC 9(09) VALUE ZEROS.
+       77  WS-MIN-RESULT               PIC 9(04) VALUE 9999.
+       77  WS-MAX-RESULT               PIC 9(04) VALUE ZEROS.
+       77  WS-AVG-RESULT               PIC 9(04)V99 VALUE ZEROS.
+       77  WS-FOUND                    PIC X(01) VALUE 'N'.
+       77  WS-OPER-COUNT               PIC 9(02) VALUE ZEROS.
+       77  WS-MATCH-IDX                PIC 9(02) VALUE ZEROS.
+
+       01  WS-OPER-TABLE.
+           05  WS-OPER-ENTRY OCCURS 50 TIMES INDEXED BY WS-OP-IDX.
+               10  WS-OPER-ID          PIC X(08).
+               10  WS-OPER-TOTAL       PIC 9(06).
+               10  WS-OPER-ERRO        PIC 9(06).
+               10  WS-OPER-SUM         PIC 9(09).
+               10  WS-OPER-MIN         PIC 9(04).
+               10  WS-OPER-MAX         PIC 9(04).
+
+       01  WS-PRT-OPER-AVG             PIC 9(04)V99 VALUE ZEROS.
+       01  WS-AVG-EDIT                 PIC 9(04).99 VALUE ZEROS.
+       01  WS-OPER-AVG-EDIT            PIC 9(04).99 VALUE ZEROS.
+       PROCEDURE DIVISION.
+       P001-INICIO.
+
+      *    PARM COM A DATA-ALVO (AAAAMMDD) PARA REIMPRESSAO DE UM DIA
+      *    ANTERIOR; SEM PARM, ASSUME O DIA CORRENTE.
+            ACCEPT WS-RUN-PARM FROM COMMAND-LINE.
+            IF WS-RUN-PARM IS NUMERIC AND WS-RUN-PARM NOT = ZEROS
+                MOVE WS-RUN-PARM TO WS-TARGET-DATE
+            ELSE
+                ACCEPT WS-TARGET-DATE FROM DATE YYYYMMDD
+            END-IF.
+
+            OPEN INPUT CALC-AUDIT-FILE.
+            OPEN OUTPUT CALC-SUMMARY-RPT.
+
+            IF WS-AUDIT-STATUS NOT = '00'
+                DISPLAY 'CALC-AUDIT-FILE INDISPONIVEL, STATUS: '
+                    WS-AUDIT-STATUS
+                DISPLAY 'GERANDO RESUMO SEM DADOS DE AUDITORIA.'
+            ELSE
+                PERFORM P100-LE-AUDITORIA
+                PERFORM UNTIL WS-EOF-AUDIT = 'S'
+                    PERFORM P200-ACUMULA
+                    PERFORM P100-LE-AUDITORIA
+                END-PERFORM
+            END-IF.
+
+            PERFORM P900-IMPRIME-RESUMO.
+
+            IF WS-AUDIT-STATUS = '00'
+                CLOSE CALC-AUDIT-FILE
+            END-IF.
+            CLOSE CALC-SUMMARY-RPT.
+
+            STOP RUN.
+
+       P100-LE-AUDITORIA.
+
+            READ CALC-AUDIT-FILE
+                AT END MOVE 'S' TO WS-EOF-AUDIT
+            END-READ.
+
+       P200-ACUMULA.
+
+            IF CA-DATE = WS-TARGET-DATE
+                ADD 1 TO WS-TOTAL-CALC
+                IF CA-ERROR-FLAG = 'E'
+                    ADD 1 TO WS-TOTAL-ERRO
+                ELSE
+                    ADD 1 TO WS-TOTAL-OK
+                    ADD CA-RESULT TO WS-SUM-RESULT
+                    IF CA-RESULT < WS-MIN-RESULT
+                        MOVE CA-RESULT TO WS-MIN-RESULT
+                    END-IF
+                    IF CA-RESULT > WS-MAX-RESULT
+                        MOVE CA-RESULT TO WS-MAX-RESULT
+                    END-IF
+                END-IF
+                PERFORM P210-ACUMULA-OPERADOR
+            END-IF.
+
+       P210-ACUMULA-OPERADOR.
+
+            MOVE 'N' TO WS-FOUND.
+            PERFORM VARYING WS-OP-IDX FROM 1 BY 1
+                    UNTIL WS-OP-IDX > WS-OPER-COUNT
+                IF WS-OPER-ID (WS-OP-IDX) = CA-OPERATOR-ID
+                    MOVE 'S' TO WS-FOUND
+                    SET WS-MATCH-IDX TO WS-OP-IDX
+                END-IF
+            END-PERFORM.
+
+            IF WS-FOUND = 'S'
+                SET WS-OP-IDX TO WS-MATCH-IDX
+                PERFORM P220-ACUMULA-ENTRADA
+            ELSE
+                IF WS-OPER-COUNT < 50
+                    ADD 1 TO WS-OPER-COUNT
+                    SET WS-OP-IDX TO WS-OPER-COUNT
+                    MOVE CA-OPERATOR-ID TO WS-OPER-ID (WS-OP-IDX)
+                    MOVE ZEROS TO WS-OPER-TOTAL (WS-OP-IDX)
+                    MOVE ZEROS TO WS-OPER-ERRO (WS-OP-IDX)
+                    MOVE ZEROS TO WS-OPER-SUM (WS-OP-IDX)
+                    MOVE 9999  TO WS-OPER-MIN (WS-OP-IDX)
+                    MOVE ZEROS TO WS-OPER-MAX (WS-OP-IDX)
+                    PERFORM P220-ACUMULA-ENTRADA
+                ELSE
+                    DISPLAY 'TABELA DE OPERADORES CHEIA, IGNORADO: '
+                        CA-OPERATOR-ID
+                END-IF
+            END-IF.
+
+       P220-ACUMULA-ENTRADA.
+
+            ADD 1 TO WS-OPER-TOTAL (WS-OP-IDX).
+            IF CA-ERROR-FLAG = 'E'
+                ADD 1 TO WS-OPER-ERRO (WS-OP-IDX)
+            ELSE
+                ADD CA-RESULT TO WS-OPER-SUM (WS-OP-IDX)
+                IF CA-RESULT < WS-OPER-MIN (WS-OP-IDX)
+                    MOVE CA-RESULT TO WS-OPER-MIN (WS-OP-IDX)
+                END-IF
+                IF CA-RESULT > WS-OPER-MAX (WS-OP-IDX)
+                    MOVE CA-RESULT TO WS-OPER-MAX (WS-OP-IDX)
+                END-IF
+            END-IF.
+
+       P900-IMPRIME-RESUMO.
+
+            IF WS-TOTAL-OK > 0
+                COMPUTE WS-AVG-RESULT = WS-SUM-RESULT / WS-TOTAL-OK
+            ELSE
+                MOVE ZEROS TO WS-MIN-RESULT
+            END-IF.
+            MOVE WS-AVG-RESULT TO WS-AVG-EDIT.
+
+            MOVE SPACES TO RPT-LINE.
+            STRING 'RESUMO DIARIO - ' DELIMITED BY SIZE
+                   WS-TARGET-DATE     DELIMITED BY SIZE
+                INTO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE SPACES TO RPT-LINE.
+            STRING 'TOTAL DE CALCULOS: ' DELIMITED BY SIZE
+                   WS-TOTAL-CALC        DELIMITED BY SIZE
+                INTO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE SPACES TO RPT-LINE.
+            STRING 'CALCULOS OK:        ' DELIMITED BY SIZE
+                   WS-TOTAL-OK          DELIMITED BY SIZE
+                INTO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE SPACES TO RPT-LINE.
+            STRING 'CALCULOS COM ERRO:  ' DELIMITED BY SIZE
+                   WS-TOTAL-ERRO        DELIMITED BY SIZE
+                INTO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE SPACES TO RPT-LINE.
+            STRING 'RESULTADO MINIMO:   ' DELIMITED BY SIZE
+                   WS-MIN-RESULT        DELIMITED BY SIZE
+                INTO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE SPACES TO RPT-LINE.
+            STRING 'RESULTADO MAXIMO:   ' DELIMITED BY SIZE
+                   WS-MAX-RESULT        DELIMITED BY SIZE
+                INTO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE SPACES TO RPT-LINE.
+            STRING 'RESULTADO MEDIO:    ' DELIMITED BY SIZE
+                   WS-AVG-EDIT          DELIMITED BY SIZE
+                INTO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE SPACES TO RPT-LINE.
+            STRING 'RESUMO POR OPERADOR' DELIMITED BY SIZE
+                INTO RPT-LINE.
+            WRITE RPT-LINE.
+
+            PERFORM VARYING WS-OP-IDX FROM 1 BY 1
+                    UNTIL WS-OP-IDX > WS-OPER-COUNT
+                MOVE ZEROS TO WS-PRT-OPER-AVG
+                IF WS-OPER-TOTAL (WS-OP-IDX) >
+                   WS-OPER-ERRO (WS-OP-IDX)
+                    COMPUTE WS-PRT-OPER-AVG =
+                        WS-OPER-SUM (WS-OP-IDX) /
+                        (WS-OPER-TOTAL (WS-OP-IDX) -
+                         WS-OPER-ERRO (WS-OP-IDX))
+                ELSE
+                    MOVE ZEROS TO WS-OPER-MIN (WS-OP-IDX)
+                END-IF
+                MOVE WS-PRT-OPER-AVG TO WS-OPER-AVG-EDIT
+                MOVE SPACES TO RPT-LINE
+                STRING WS-OPER-ID (WS-OP-IDX)    DELIMITED BY SIZE
+                       ' TOT='                   DELIMITED BY SIZE
+                       WS-OPER-TOTAL (WS-OP-IDX) DELIMITED BY SIZE
+                       ' ERR='                   DELIMITED BY SIZE
+                       WS-OPER-ERRO (WS-OP-IDX)  DELIMITED BY SIZE
+                       ' MIN='                   DELIMITED BY SIZE
+                       WS-OPER-MIN (WS-OP-IDX)   DELIMITED BY SIZE
+                       ' MAX='                   DELIMITED BY SIZE
+                       WS-OPER-MAX (WS-OP-IDX)   DELIMITED BY SIZE
+                       ' AVG='                   DELIMITED BY SIZE
+                       WS-OPER-AVG-EDIT          DELIMITED BY SIZE
+                    INTO RPT-LINE
+                WRITE RPT-LINE
+            END-PERFORM.
+
+       END PROGRAM CALCRPT.
