@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCINQ.
+      *================================================================
+      * TRANSACAO DE CONSULTA AO CALC-HIST-FILE (INDEXADO / VSAM KSDS)
+      * GRAVADO POR YOUR-PROGRAM-NAME (VER TESTE.CBL).
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-HIST-FILE ASSIGN TO 'CALCHIST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CH-KEY
+               FILE STATUS IS WS-HIST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-HIST-FILE.
+       COPY HISTFILE.
+
+       WORKING-STORAGE SECTION.
+       77  WS-HIST-STATUS              PIC X(02) VALUE SPACES.
+       77  WS-CONTINUA                 PIC X(01) VALUE 'S'.
+       77  WS-IN-DATE                  PIC 9(08) VALUE ZEROS.
+       77  WS-IN-SEQ                   PIC 9(06) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       P001-INICIO.
+
+            OPEN INPUT CALC-HIST-FILE.
+
+            IF WS-HIST-STATUS NOT = '00'
+                DISPLAY 'CALC-HIST-FILE INDISPONIVEL, STATUS: '
+                    WS-HIST-STATUS
+                DISPLAY 'CONSULTA ENCERRADA.'
+            ELSE
+                PERFORM UNTIL WS-CONTINUA NOT = 'S'
+                    PERFORM P100-CONSULTA
+                    DISPLAY 'CONSULTAR OUTRO REGISTRO (S/N)? '
+                    ACCEPT WS-CONTINUA
+                END-PERFORM
+                CLOSE CALC-HIST-FILE
+            END-IF.
+
+            STOP RUN.
+
+       P100-CONSULTA.
+
+            DISPLAY 'DATA DO LOTE (AAAAMMDD): '
+            ACCEPT WS-IN-DATE.
+            DISPLAY 'NUMERO SEQUENCIAL: '
+            ACCEPT WS-IN-SEQ.
+
+            MOVE WS-IN-DATE TO CH-RUN-DATE.
+            MOVE WS-IN-SEQ  TO CH-SEQ-NUM.
+
+            READ CALC-HIST-FILE
+                INVALID KEY
+                    DISPLAY 'REGISTRO NAO ENCONTRADO.'
+                NOT INVALID KEY
+                    DISPLAY 'OPERADOR : ' CH-OPERATOR-ID
+                    DISPLAY 'NUM1     : ' CH-NUM1
+                    DISPLAY 'NUM2     : ' CH-NUM2
+                    DISPLAY 'OPERACAO : ' CH-OPERATION
+                    DISPLAY 'RESULTADO: ' CH-RESULT
+            END-READ.
+
+       END PROGRAM CALCINQ.
