@@ -0,0 +1,15 @@
+      *================================================================
+      * HISTFILE.CPY
+      * LAYOUT DO REGISTRO DO CALC-HIST-FILE (INDEXADO / VSAM KSDS)
+      * CHAVE: DATA DO LOTE + NUMERO SEQUENCIAL DENTRO DO DIA.
+      *================================================================
+       01  CALC-HIST-RECORD.
+           05  CH-KEY.
+               10  CH-RUN-DATE         PIC 9(08).
+               10  CH-SEQ-NUM          PIC 9(06).
+           05  CH-OPERATOR-ID          PIC X(08).
+           05  CH-NUM1                 PIC 9(02).
+           05  CH-NUM2                 PIC 9(02).
+           05  CH-OPERATION            PIC X(01).
+           05  CH-RESULT               PIC 9(02).
+           05  FILLER                  PIC X(51).
