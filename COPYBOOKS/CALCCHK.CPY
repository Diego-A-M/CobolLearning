@@ -0,0 +1,9 @@
+      *================================================================
+      * CALCCHK.CPY
+      * LAYOUT DO REGISTRO DE CHECKPOINT DO CALC-CHKPT-FILE
+      * GUARDA A POSICAO (NUMERO DO ULTIMO REGISTRO CONFIRMADO) DO
+      * CALC-TRANS-FILE PARA PERMITIR RESTART DO LOTE.
+      *================================================================
+       01  CALC-CHKPT-RECORD.
+           05  CK-LAST-REC-NUM         PIC 9(08).
+           05  FILLER                  PIC X(72).
