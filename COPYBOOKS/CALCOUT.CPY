@@ -0,0 +1,10 @@
+      *================================================================
+      * CALCOUT.CPY
+      * LAYOUT DO REGISTRO DE SAIDA DO CALC-OUT-FILE (LOTE)
+      *================================================================
+       01  CALC-OUT-RECORD.
+           05  CO-NUM1                 PIC 9(02).
+           05  CO-NUM2                 PIC 9(02).
+           05  CO-RESULT               PIC 9(04).
+           05  CO-STATUS               PIC X(01).
+           05  FILLER                  PIC X(71).
