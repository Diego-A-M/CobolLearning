@@ -0,0 +1,13 @@
+      *================================================================
+      * CALCEXP.CPY
+      * LAYOUT DE EXPORTACAO PARA O SISTEMA DE CONTABILIDADE (INTAKE)
+      * FORMATO FIXO CONFORME ESPECIFICADO PELO JOB NOTURNO DE PICKUP.
+      *================================================================
+       01  CALC-EXPORT-RECORD.
+           05  EX-DATE                 PIC 9(08).
+           05  EX-OPERATOR-ID          PIC X(08).
+           05  EX-NUM1                 PIC 9(02).
+           05  EX-NUM2                 PIC 9(02).
+           05  EX-OPERATION            PIC X(01).
+           05  EX-RESULT               PIC 9(02).
+           05  FILLER                  PIC X(57).
