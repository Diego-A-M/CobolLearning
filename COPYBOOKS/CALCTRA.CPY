@@ -0,0 +1,9 @@
+      *================================================================
+      * CALCTRA.CPY
+      * LAYOUT DO REGISTRO DE ENTRADA DO CALC-TRANS-FILE (LOTE)
+      *================================================================
+       01  CALC-TRANS-RECORD.
+           05  CT-NUM1                 PIC 9(02).
+           05  CT-NUM2                 PIC 9(02).
+           05  CT-OPERATOR-ID          PIC X(08).
+           05  FILLER                  PIC X(68).
