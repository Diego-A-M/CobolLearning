@@ -0,0 +1,9 @@
+      *================================================================
+      * OPERFILE.CPY
+      * LAYOUT DO CADASTRO DE OPERADORES (OPERATOR-FILE)
+      *================================================================
+       01  OPER-RECORD.
+           05  OP-OPERATOR-ID          PIC X(08).
+           05  OP-OPERATOR-NAME        PIC X(30).
+           05  OP-ACTIVE-FLAG          PIC X(01).
+           05  FILLER                  PIC X(41).
