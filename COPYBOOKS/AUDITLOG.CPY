@@ -0,0 +1,14 @@
+      *================================================================
+      * AUDITLOG.CPY
+      * LAYOUT DO REGISTRO DE AUDITORIA DO CALC-AUDIT-FILE
+      *================================================================
+       01  CALC-AUDIT-RECORD.
+           05  CA-DATE                 PIC 9(08).
+           05  CA-TIME                 PIC 9(08).
+           05  CA-OPERATOR-ID          PIC X(08).
+           05  CA-NUM1                 PIC 9(02).
+           05  CA-NUM2                 PIC 9(02).
+           05  CA-OPERATION            PIC X(01).
+           05  CA-RESULT               PIC 9(02).
+           05  CA-ERROR-FLAG           PIC X(01).
+           05  FILLER                  PIC X(48).
