@@ -0,0 +1,10 @@
+      *================================================================
+      * CALCEXC.CPY
+      * LAYOUT DO REGISTRO DE EXCECAO (SIZE ERROR) DO CALC-EXC-FILE
+      *================================================================
+       01  CALC-EXC-RECORD.
+           05  CE-NUM1                 PIC 9(02).
+           05  CE-NUM2                 PIC 9(02).
+           05  CE-DATE                 PIC 9(08).
+           05  CE-TIME                 PIC 9(08).
+           05  FILLER                  PIC X(60).
