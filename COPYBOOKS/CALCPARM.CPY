@@ -0,0 +1,8 @@
+      *================================================================
+      * CALCPARM.CPY
+      * LAYOUT DO REGISTRO DE PARAMETROS DO CALC-PARM-FILE
+      * CP-OPERATION-CODE: M=MULTIPLICAR A=SOMAR S=SUBTRAIR D=DIVIDIR
+      *================================================================
+       01  CALC-PARM-RECORD.
+           05  CP-OPERATION-CODE       PIC X(01).
+           05  FILLER                  PIC X(79).
