@@ -0,0 +1,14 @@
+//CALCRPT  JOB (ACCTG),'CALC REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS CALCRPT, THE DAILY SUMMARY REPORT OFF CALC-AUDIT-FILE
+//* WRITTEN BY YOUR-PROGRAM-NAME.
+//*--------------------------------------------------------------
+//* PARM: TARGET-DATE (AAAAMMDD), OPTIONAL. OMIT TO SUMMARIZE THE
+//* CURRENT DAY; SUPPLY A PRIOR DATE TO REPRINT THAT DAY'S REPORT.
+//CALCSTEP EXEC PGM=CALCRPT,PARM=' '
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CALCAUD  DD DSN=PROD.CALC.AUDIT.FILE,DISP=SHR
+//CALCRPTO DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
