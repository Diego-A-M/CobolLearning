@@ -0,0 +1,18 @@
+//CALCINQ  JOB (ACCTG),'CALC INQUIRY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS CALCINQ, THE LOOKUP TRANSACTION AGAINST CALC-HIST-FILE
+//* WRITTEN BY YOUR-PROGRAM-NAME. NORMALLY RUN FROM TSO/ISPF; THIS
+//* JCL IS FOR AN UNATTENDED LOOKUP WITH THE DATE/SEQ PAIRS AND THE
+//* S/N CONTINUE PROMPT SUPPLIED VIA SYSIN INSTEAD OF A TERMINAL.
+//*--------------------------------------------------------------
+//CALCSTEP EXEC PGM=CALCINQ
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CALCHIST DD DSN=PROD.CALC.HIST.FILE,DISP=SHR
+//SYSIN    DD *
+20260808
+000001
+N
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
