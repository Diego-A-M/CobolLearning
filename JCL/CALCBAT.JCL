@@ -0,0 +1,41 @@
+//CALCBAT  JOB (ACCTG),'CALC BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS YOUR-PROGRAM-NAME IN BATCH MODE AGAINST CALC-TRANS-FILE
+//* OVERNIGHT, WITHOUT AN OPERATOR AT THE ACCEPT PROMPTS.
+//*--------------------------------------------------------------
+//* PARM FIELDS: RUN-MODE,OPERATOR-ID,CHECKPOINT-INTERVAL,OP-CODE
+//* OP-CODE: M=MULTIPLY A=ADD S=SUBTRACT D=DIVIDE (DEFAULT M).
+//* CALCPARM DD IS OPTIONAL AND OVERRIDES THE PARM OP-CODE IF PRESENT.
+//CALCSTEP EXEC PGM=TESTE,PARM='BATCH,BATCH001,0010,M'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//OPERFILE DD DSN=PROD.CALC.OPERATOR.FILE,DISP=SHR
+//CALCPARM DD DSN=PROD.CALC.PARM.FILE,DISP=SHR
+//CALCHIST DD DSN=PROD.CALC.HIST.FILE,DISP=SHR
+//CALCTRAN DD DSN=PROD.CALC.TRANS.FILE,DISP=SHR
+//* DISP=MOD SO A RESTART PICKS UP AND APPENDS TO OUTPUT ALREADY
+//* POSTED BEFORE A MID-RUN ABEND, INSTEAD OF REPROCESSING FROM
+//* RECORD ONE.
+//CALCOUT  DD DSN=PROD.CALC.OUT.FILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//CALCEXC  DD DSN=PROD.CALC.EXC.FILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//CALCAUD  DD DSN=PROD.CALC.AUDIT.FILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//CALCCHK  DD DSN=PROD.CALC.CHKPT.FILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//* PICKED UP BY THE ACCOUNTING SYSTEM'S NIGHTLY INTAKE JOB.
+//CALCEXP  DD DSN=PROD.CALC.EXPORT.FILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
